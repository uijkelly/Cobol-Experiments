@@ -0,0 +1,16 @@
+      *================================================================
+      *  mstrrec   -  mult results master record
+      *  keyed by transaction id.  shared by mult (which writes it)
+      *  and multinq (which reads it for lookup/inquiry).
+      *================================================================
+       01  master-record.
+           05  mr-trans-id             pic 9(06).
+           05  mr-num1                 pic 9(05)v99.
+           05  mr-num2                 pic 9(05)v99.
+           05  mr-result               pic 9(09)v99.
+           05  mr-run-date             pic 9(08).
+           05  mr-error-flag           pic x(01).
+               88  mr-no-error         value " ".
+               88  mr-size-error       value "S".
+               88  mr-invalid-data     value "I".
+           05  filler                  pic x(09).
