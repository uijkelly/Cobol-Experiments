@@ -0,0 +1,21 @@
+      *================================================================
+      *  resltrec  -  mult result output record
+      *  one record written for each transaction processed by mult
+      *================================================================
+       01  result-record.
+           05  rs-trans-id             pic 9(06).
+           05  rs-mode-flag            pic x(01).
+           05  rs-num1                 pic 9(05).
+           05  rs-num1-dec redefines rs-num1
+                                       pic 9(03)v99.
+           05  rs-num2                 pic 9(05).
+           05  rs-num2-dec redefines rs-num2
+                                       pic 9(03)v99.
+           05  rs-result               pic 9(09).
+           05  rs-result-dec redefines rs-result
+                                       pic 9(07)v99.
+           05  rs-error-flag           pic x(01).
+               88  rs-no-error         value " ".
+               88  rs-size-error       value "S".
+               88  rs-invalid-data     value "I".
+           05  filler                  pic x(53).
