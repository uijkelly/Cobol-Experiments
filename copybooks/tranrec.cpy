@@ -0,0 +1,16 @@
+      *================================================================
+      *  tranrec   -  mult transaction input record
+      *  one record per num1/num2 multiplication transaction
+      *================================================================
+       01  tran-record.
+           05  tr-trans-id             pic 9(06).
+           05  tr-mode-flag            pic x(01).
+               88  tr-mode-whole       value "W".
+               88  tr-mode-decimal     value "D".
+           05  tr-num1                 pic 9(05).
+           05  tr-num1-dec redefines tr-num1
+                                       pic 9(03)v99.
+           05  tr-num2                 pic 9(05).
+           05  tr-num2-dec redefines tr-num2
+                                       pic 9(03)v99.
+           05  filler                  pic x(63).
