@@ -0,0 +1,126 @@
+000100 identification division.
+000200 program-id. multinq.
+000300 author. jessica kelly.
+000400 installation. data processing.
+000500 date-written. 2026-08-09.
+000600 date-compiled.
+000700*----------------------------------------------------------------
+000800* modification history
+000900*----------------------------------------------------------------
+001000* 2026-08-09  jk   original version - companion inquiry program
+001100*                  for mult's results master.  accepts a
+001200*                  transaction id and displays the stored num1,
+001300*                  num2 and result back, so a correction or
+001400*                  lookup does not require rerunning the batch.
+001410* 2026-08-09  jk   master-file close is now guarded the same way
+001420*                  mult.cob guards it - only closed if the open in
+001430*                  1000-initialize actually succeeded.  also shows
+001440*                  the master record's error/status flag on a
+001450*                  lookup, and drops the unused ws-reply item.
+001500*----------------------------------------------------------------
+001600
+001700 environment division.
+001800 input-output section.
+001900 file-control.
+002000     select master-file assign to "MULTMSTR"
+002100         organization is indexed
+002200         access mode is dynamic
+002300         record key is mr-trans-id
+002400         file status is ws-master-status.
+002500
+002600 data division.
+002700 file section.
+002800 fd  master-file.
+002900 copy mstrrec.
+003000
+003100 working-storage section.
+003200 77  ws-master-status        pic xx       value "00".
+003300 77  ws-more-inquiries       pic x        value "Y".
+003400     88  ws-no-more-inquiries value "N".
+003450 77  ws-fatal-switch         pic x        value "N".
+003460     88  ws-has-fatal-error  value "Y".
+003600
+003700 procedure division.
+003800*================================================================
+003900* 0000-mainline
+004000*     top level control paragraph for the inquiry program.
+004100*================================================================
+004200 0000-mainline.
+004300     perform 1000-initialize thru 1000-exit.
+004400     perform 2000-inquire thru 2000-exit
+004500         until ws-no-more-inquiries.
+004600     perform 9000-terminate thru 9000-exit.
+004700     goback.
+004800
+004900*================================================================
+005000* 1000-initialize
+005100*     open the results master for inquiry.
+005200*================================================================
+005300 1000-initialize.
+005400     open input master-file.
+005500     if ws-master-status not = "00"
+005600         display "multinq: unable to open master file - status "
+005700             ws-master-status
+005800         set ws-no-more-inquiries to true
+005850         set ws-has-fatal-error to true
+005900     end-if.
+006000 1000-exit.
+006100     exit.
+006200
+006300*================================================================
+006400* 2000-inquire
+006500*     prompt for a transaction id, look it up, and display the
+006600*     stored num1, num2 and result.
+006700*================================================================
+006800 2000-inquire.
+006900     display "multinq: enter transaction id (000000 to quit): ".
+007000     accept mr-trans-id.
+007100     if mr-trans-id = zeros
+007200         set ws-no-more-inquiries to true
+007300     else
+007400         read master-file
+007500             invalid key
+007600                 display "multinq: transaction " mr-trans-id
+007700                     " not found on master"
+007800             not invalid key
+007900                 display "multinq: transaction " mr-trans-id
+008000                 display "         num1   = " mr-num1
+008100                 display "         num2   = " mr-num2
+008200                 display "         result = " mr-result
+008300                 display "         run date = " mr-run-date
+008350                 perform 2050-display-status thru 2050-exit
+008400         end-read
+008500     end-if.
+008550 2000-exit.
+008600     exit.
+008700
+008710*================================================================
+008720* 2050-display-status
+008730*     show whether the looked-up transaction posted cleanly or
+008740*     was rejected/size-errored when mult.cob wrote it.
+008750*================================================================
+008760 2050-display-status.
+008770     evaluate true
+008780         when mr-no-error
+008790             display "         status = OK"
+008800         when mr-size-error
+008810             display "         status = SIZE ERROR - OVERFLOW"
+008820         when mr-invalid-data
+008830             display "         status = REJECTED - NOT NUMERIC"
+008840         when other
+008850             display "         status = UNKNOWN"
+008860     end-evaluate.
+008870 2050-exit.
+008880     exit.
+008900
+009000*================================================================
+009100* 9000-terminate
+009150*     close the master file used by this run, provided the open
+009160*     in 1000-initialize actually succeeded.
+009200*================================================================
+009300 9000-terminate.
+009350     if not ws-has-fatal-error
+009360         close master-file
+009370     end-if.
+009500 9000-exit.
+009600     exit.
