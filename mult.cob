@@ -1,18 +1,848 @@
-identification division.
-program-id. mult.
-author. jessica kelly.
-
-data division.
-working-storage section.
-01  num1           PIC 9  VALUE ZEROS.
-01  num2           PIC 9  VALUE ZEROS.
-01  result         PIC 99 VALUE ZEROS.
-
-procedure division.
-accept num1.
-accept num2.
-multiply num1 by num2 giving result.
-display
-  "Result is = ", result
-end-display
-goback.
+000100 identification division.
+000200 program-id. mult.
+000300 author. jessica kelly.
+000400 installation. data processing.
+000500 date-written. 2024-01-05.
+000600 date-compiled.
+000700*----------------------------------------------------------------
+000800* modification history
+000900*----------------------------------------------------------------
+001000* 2024-01-05  jk   original interactive version.
+001100* 2026-08-09  jk   converted from interactive accept/display to
+001200*                  batch processing of a transaction file.  num1
+001300*                  and num2 are now read from trans-file for each
+001400*                  transaction and the computed result is written
+001500*                  to result-file instead of being displayed.
+001600* 2026-08-09  jk   widened num1/num2 to pic 9(05) and result to
+001700*                  pic 9(09), and added on size error checking so
+001800*                  an overflowing product is flagged instead of
+001900*                  silently truncated.
+002000* 2026-08-09  jk   added tr-mode-flag so a transaction can carry
+002100*                  pic 9(03)v99 priced-quantity operands (mode
+002200*                  "d") as well as whole-number operands (mode
+002300*                  "w"); result is redefined as pic 9(07)v99 for
+002400*                  decimal mode.
+002500* 2026-08-09  jk   added a numeric-class edit on tr-num1/tr-num2
+002600*                  ahead of the multiply; a transaction that fails
+002700*                  the edit is rejected and the multiply is
+002800*                  skipped instead of flowing bad data to result.
+002900* 2026-08-09  jk   added log-file - every transaction processed is
+003000*                  now appended to a permanent audit log showing
+003100*                  the run timestamp, operator id, num1, num2 and
+003200*                  result.
+003300* 2026-08-09  jk   added report-file - a headed, paginated print
+003400*                  file replaces the old "result is =" display,
+003500*                  with one detail line per transaction, page
+003600*                  breaks, and a grand total of result.
+003700* 2026-08-09  jk   added checkpoint-file - the batch loop drops a
+003800*                  checkpoint every ws-checkpoint-interval records
+003900*                  and a restart skips forward past the records
+004000*                  already processed instead of reprocessing the
+004100*                  whole transaction file.
+004200* 2026-08-09  jk   added master-file - every transaction's num1,
+004300*                  num2, result and run date are now also written
+004400*                  to an indexed master keyed by trans-id, so
+004500*                  multinq can look a transaction back up later.
+004600* 2026-08-09  jk   added ctltot-file - the batch reads an
+004700*                  independently supplied control total and
+004800*                  reconciles it against the accumulated result
+004900*                  total, reporting in balance / out of balance.
+005000* 2026-08-09  jk   added gliface-file - a fixed-format interface
+005100*                  record (run date, trans-id, num1, num2,
+005200*                  result) is written per transaction for the
+005300*                  general-ledger feeder job to pick up.
+005400* 2026-08-09  jk   master-file open no longer treats every
+005500*                  non-zero open status as "file does not exist" -
+005600*                  only status 35 triggers the create/reopen; any
+005700*                  other bad status is displayed and the run is
+005800*                  stopped before the master gets touched.
+005900* 2026-08-09  jk   widened rd-result-edit, rt-grand-total and
+006000*                  ws-diff-edit to carry nine integer digits, to
+006100*                  match the widened result/grand-total fields -
+006200*                  they were one digit short and could truncate
+006300*                  a large result on the report.
+006400* 2026-08-09  jk   added lg-mode-flag and decimal-capable num1/
+006500*                  num2/result fields to the audit log so a
+006600*                  decimal-mode transaction keeps its decimal
+006700*                  point in auditlog the same way it already does
+006800*                  on the master and gl interface records.
+006900* 2026-08-09  jk   report operand formatting now only runs for a
+007000*                  transaction that passed validation, so a
+007100*                  rejected transaction's report line no longer
+007200*                  shows digits built from non-numeric input.
+007300* 2026-08-09  jk   result-file, report-file and gliface-file are
+007400*                  now opened extend (not output) on a checkpoint
+007500*                  restart, so resuming a batch no longer
+007600*                  truncates the output already written for the
+007700*                  segment processed before the restart.
+007800* 2026-08-09  jk   the checkpoint record now also carries the
+007900*                  running grand total, restored into
+008000*                  ws-grand-total on restart, so control-total
+008100*                  reconciliation and the report's grand total
+008200*                  cover the whole batch again after a restart,
+008300*                  not just the resumed segment.
+008400* 2026-08-09  jk   the checkpoint is no longer cleared when the
+008500*                  run stops on a fatal master-file open error, so
+008600*                  a genuine checkpoint from an earlier partial run
+008700*                  survives for the next restart.
+008800* 2026-08-09  jk   transaction/result/audit log/report/gl
+008900*                  interface file opens are now all checked for a
+009000*                  bad open status, the same way the master file
+009100*                  open already was.
+009200* 2026-08-09  jk   widened lg-timestamp to 17 characters - it was
+009300*                  losing the last two digits of ws-run-time on
+009400*                  every audit log write.
+009410* 2026-08-09  jk   widened lg-message to 50 characters - the
+009420*                  longest rejection/size-error/out-of-balance
+009430*                  messages moved into it were overflowing the old
+009440*                  32-character field and losing characters off
+009450*                  the end in the permanent audit log.
+009460* 2026-08-09  jk   added mr-error-flag and gl-error-flag to the
+009470*                  master and gl interface records, set from
+009480*                  rs-error-flag, so a rejected or size-error
+009490*                  transaction is no longer indistinguishable from
+009491*                  a legitimate zero-result one on lookup or on the
+009492*                  downstream gl feed.
+009493* 2026-08-09  jk   the checkpoint record now also carries the last
+009494*                  report page number, restored into ws-page-count
+009495*                  on restart, so a resumed run no longer re-prints
+009496*                  a duplicate page 1 heading into the
+009497*                  extend-opened report file.
+009500*----------------------------------------------------------------
+009600
+009700 environment division.
+009800 input-output section.
+009900 file-control.
+010000     select trans-file assign to "TRANSIN"
+010100         organization is line sequential
+010200         file status is ws-trans-status.
+010300
+010400     select result-file assign to "RESULTS"
+010500         organization is line sequential
+010600         file status is ws-result-status.
+010700
+010800     select log-file assign to "AUDITLOG"
+010900         organization is line sequential
+011000         file status is ws-log-status.
+011100
+011200     select report-file assign to "MULTRPT"
+011300         organization is line sequential
+011400         file status is ws-report-status.
+011500
+011600     select chkpt-file assign to "CHKPOINT"
+011700         organization is line sequential
+011800         file status is ws-checkpoint-status.
+011900
+012000     select master-file assign to "MULTMSTR"
+012100         organization is indexed
+012200         access mode is dynamic
+012300         record key is mr-trans-id
+012400         file status is ws-master-status.
+012500
+012600     select ctltot-file assign to "CTLTOTIN"
+012700         organization is line sequential
+012800         file status is ws-ctltot-status.
+012900
+013000     select gliface-file assign to "GLIFACE"
+013100         organization is line sequential
+013200         file status is ws-gliface-status.
+013300
+013400 data division.
+013500 file section.
+013600 fd  trans-file
+013700     record contains 80 characters.
+013800 copy tranrec.
+013900
+014000 fd  result-file
+014100     record contains 80 characters.
+014200 copy resltrec.
+014300
+014400 fd  log-file
+014500     record contains 107 characters.
+014600 01  log-record.
+014700     05  lg-timestamp            pic x(17).
+014800     05  lg-operator-id          pic x(08).
+014900     05  lg-trans-id             pic 9(06).
+015000     05  lg-mode-flag            pic x(01).
+015100     05  lg-num1                 pic 9(05)v99.
+015200     05  lg-num2                 pic 9(05)v99.
+015300     05  lg-result               pic 9(09)v99.
+015400     05  lg-message              pic x(50).
+015500
+015600 fd  report-file
+015700     record contains 132 characters.
+015800 01  rpt-heading-1.
+015900     05  filler                  pic x(10) value spaces.
+016000     05  filler                  pic x(28)
+016100             value "MULT - MULTIPLICATION REPORT".
+016200     05  filler                  pic x(10) value spaces.
+016300     05  rh1-run-date            pic x(10).
+016400     05  filler                  pic x(05) value spaces.
+016500     05  filler                  pic x(05) value "PAGE ".
+016600     05  rh1-page-no             pic zz9.
+016700     05  filler                  pic x(61) value spaces.
+016800 01  rpt-heading-2.
+016900     05  filler                  pic x(05) value spaces.
+017000     05  filler                  pic x(06) value "TRANS ".
+017100     05  filler                  pic x(04) value spaces.
+017200     05  filler                  pic x(04) value "NUM1".
+017300     05  filler                  pic x(08) value spaces.
+017400     05  filler                  pic x(04) value "NUM2".
+017500     05  filler                  pic x(08) value spaces.
+017600     05  filler                  pic x(06) value "RESULT".
+017700     05  filler                  pic x(08) value spaces.
+017800     05  filler                  pic x(06) value "STATUS".
+017900     05  filler                  pic x(73) value spaces.
+018000 01  rpt-detail-line.
+018100     05  filler                  pic x(05) value spaces.
+018200     05  rd-trans-id             pic 9(06).
+018300     05  filler                  pic x(04) value spaces.
+018400     05  rd-num1-edit            pic zzzz9.99.
+018500     05  filler                  pic x(04) value spaces.
+018600     05  rd-num2-edit            pic zzzz9.99.
+018700     05  filler                  pic x(04) value spaces.
+018800     05  rd-result-edit          pic z(08)9.99.
+018900     05  filler                  pic x(04) value spaces.
+019000     05  rd-status               pic x(30).
+019100     05  filler                  pic x(47) value spaces.
+019200 01  rpt-blank-line              pic x(132) value spaces.
+019300 01  rpt-total-line.
+019400     05  filler                  pic x(05) value spaces.
+019500     05  filler                  pic x(14) value "GRAND TOTAL = ".
+019600     05  rt-grand-total          pic z(08)9.99.
+019700     05  filler                  pic x(101) value spaces.
+019800 01  rpt-balance-line.
+019900     05  filler                  pic x(05) value spaces.
+020000     05  rb-balance-message      pic x(50).
+020100     05  filler                  pic x(77) value spaces.
+020200
+020300 fd  chkpt-file
+020400     record contains 28 characters.
+020500 01  checkpoint-record.
+020600     05  ck-last-trans-id        pic 9(06).
+020700     05  ck-last-count           pic 9(06).
+020800     05  ck-last-total           pic 9(09)v99.
+020850     05  ck-last-page            pic 9(03).
+020900     05  filler                  pic x(02).
+021000
+021100 fd  master-file.
+021200 copy mstrrec.
+021300
+021400 fd  ctltot-file
+021500     record contains 20 characters.
+021600 01  ctltot-record.
+021700     05  ct-expected-total       pic 9(09)v99.
+021800     05  filler                  pic x(09).
+021900
+022000 fd  gliface-file
+022100     record contains 40 characters.
+022200 01  gl-record.
+022300     05  gl-run-date             pic 9(08).
+022400     05  gl-trans-id             pic 9(06).
+022500     05  gl-num1                 pic 9(05)v99.
+022600     05  gl-num2                 pic 9(05)v99.
+022700     05  gl-result               pic 9(09)v99.
+022800     05  gl-error-flag           pic x(01).
+022810         88  gl-no-error         value " ".
+022820         88  gl-size-error       value "S".
+022830         88  gl-invalid-data     value "I".
+022900
+023000 working-storage section.
+023100*----------------------------------------------------------------
+023200* file status and end-of-file switches
+023300*----------------------------------------------------------------
+023400 77  ws-trans-status         pic xx       value "00".
+023500 77  ws-result-status        pic xx       value "00".
+023600 77  ws-log-status           pic xx       value "00".
+023700 77  ws-eof-switch           pic x        value "N".
+023800     88  ws-end-of-file      value "Y".
+023900 77  ws-valid-switch         pic x        value "Y".
+024000     88  ws-data-is-valid    value "Y".
+024100     88  ws-data-is-invalid  value "N".
+024200 77  ws-fatal-switch         pic x        value "N".
+024300     88  ws-has-fatal-error  value "Y".
+024400*----------------------------------------------------------------
+024500* audit log timestamp and operator identification
+024600*----------------------------------------------------------------
+024700 77  ws-run-date             pic 9(08)    value zeros.
+024800 77  ws-run-time             pic 9(08)    value zeros.
+024900 77  ws-operator-id          pic x(08)    value spaces.
+025000 01  ws-environment-name     pic x(20)    value "USER".
+025100 77  ws-report-status        pic xx       value "00".
+025200*----------------------------------------------------------------
+025300* report pagination and accumulators
+025400*----------------------------------------------------------------
+025500 77  ws-line-count           pic 9(03)    value zeros.
+025600 77  ws-page-count           pic 9(03)    value zeros.
+025700 77  ws-lines-per-page       pic 9(03)    value 20.
+025800 77  ws-grand-total          pic 9(09)v99 value zeros.
+025900 77  ws-rpt-num1             pic 9(05)v99 value zeros.
+026000 77  ws-rpt-num2             pic 9(05)v99 value zeros.
+026100 77  ws-rpt-result           pic 9(09)v99 value zeros.
+026200*----------------------------------------------------------------
+026300* checkpoint / restart controls
+026400*----------------------------------------------------------------
+026500 77  ws-checkpoint-status    pic xx       value "00".
+026600 77  ws-checkpoint-interval  pic 9(03)    value 10.
+026700 77  ws-record-count         pic 9(06)    value zeros.
+026800 77  ws-skip-count           pic 9(06)    value zeros.
+026900 77  ws-checkpoint-divide    pic 9(06)    value zeros.
+027000 77  ws-checkpoint-remainder pic 9(06)    value zeros.
+027100 77  ws-skip-loop-count      pic 9(06)    value zeros.
+027200 77  ws-restart-switch       pic x        value "N".
+027300     88  ws-is-restart       value "Y".
+027400 77  ws-master-status        pic xx       value "00".
+027500*----------------------------------------------------------------
+027600* control-total reconciliation
+027700*----------------------------------------------------------------
+027800 77  ws-ctltot-status        pic xx       value "00".
+027900 77  ws-control-total-found  pic x        value "N".
+028000     88  ws-have-control-total value "Y".
+028100 77  ws-expected-total       pic 9(09)v99 value zeros.
+028200 77  ws-difference           pic s9(09)v99 value zeros.
+028300 77  ws-diff-edit            pic -9(08)9.99.
+028400 77  ws-gliface-status       pic xx       value "00".
+028500
+028600 procedure division.
+028700*================================================================
+028800* 0000-mainline
+028900*     top level control paragraph for the mult batch run.
+029000*================================================================
+029100 0000-mainline.
+029200     perform 1000-initialize thru 1000-exit.
+029300     perform 2000-process-transaction thru 2000-exit
+029400         until ws-end-of-file.
+029500     perform 9000-terminate thru 9000-exit.
+029600     goback.
+029700
+029800*================================================================
+029900* 1000-initialize
+030000*     open the transaction, result, log, report and gl interface
+030100*     files, open (or create) the results master, and prime the
+030200*     loop by reading the first transaction record.  any bad open
+030300*     status along the way is fatal and stops the run before the
+030400*     transaction loop is entered.
+030500*================================================================
+030600 1000-initialize.
+030700     perform 1010-open-transaction-file thru 1010-exit.
+030800     if not ws-has-fatal-error
+030900         perform 1100-read-checkpoint thru 1100-exit
+031000         perform 1020-open-output-files thru 1020-exit
+031100     end-if.
+031200     if not ws-has-fatal-error
+031300         display ws-environment-name upon environment-name
+031400         accept ws-operator-id from environment-value
+031500         accept ws-run-date from date yyyymmdd
+031550         if ws-is-restart
+031560             continue
+031570         else
+031580             move 1 to ws-page-count
+031590             perform 3000-write-report-header thru 3000-exit
+031595         end-if
+031800         perform 1050-open-master-file thru 1050-exit
+031900     end-if.
+032000     if not ws-has-fatal-error
+032100         perform 1060-read-control-total thru 1060-exit
+032200         if ws-is-restart
+032300             perform 1200-skip-processed-records thru 1200-exit
+032400         end-if
+032500     end-if.
+032600     if ws-has-fatal-error
+032700         set ws-end-of-file to true
+032800     end-if.
+032900     if not ws-end-of-file
+033000         read trans-file
+033100             at end
+033200                 set ws-end-of-file to true
+033300         end-read
+033400     end-if.
+033500 1000-exit.
+033600     exit.
+033700
+033800*================================================================
+033900* 1010-open-transaction-file
+034000*     open the input transaction file; a bad open status here is
+034100*     fatal since there is nothing for the batch to process.
+034200*================================================================
+034300 1010-open-transaction-file.
+034400     open input trans-file.
+034500     if ws-trans-status not = "00"
+034600         display "mult: unable to open transaction file - status "
+034700             ws-trans-status " - run stopped"
+034800         set ws-has-fatal-error to true
+034900     end-if.
+035000 1010-exit.
+035100     exit.
+035200
+035300*================================================================
+035400* 1020-open-output-files
+035500*     open result-file, report-file and gliface-file extend on a
+035600*     checkpoint restart (so the segment already written before
+035700*     the restart is kept) or output on a fresh run, then open
+035800*     the audit log.  a bad open status on any of them is fatal.
+035900*================================================================
+036000 1020-open-output-files.
+036100     if ws-is-restart
+036200         open extend result-file
+036300         open extend report-file
+036400         open extend gliface-file
+036500     else
+036600         open output result-file
+036700         open output report-file
+036800         open output gliface-file
+036900     end-if.
+037000     if ws-result-status not = "00"
+037100         display "mult: unable to open result file - status "
+037200             ws-result-status " - run stopped"
+037300         set ws-has-fatal-error to true
+037400     end-if.
+037500     if ws-report-status not = "00"
+037600         display "mult: unable to open report file - status "
+037700             ws-report-status " - run stopped"
+037800         set ws-has-fatal-error to true
+037900     end-if.
+038000     if ws-gliface-status not = "00"
+038100         display "mult: unable to open gl interface file - "
+038200             "status " ws-gliface-status " - run stopped"
+038300         set ws-has-fatal-error to true
+038400     end-if.
+038500     open extend log-file.
+038600     if ws-log-status not = "00"
+038700         display "mult: unable to open audit log file - status "
+038800             ws-log-status " - run stopped"
+038900         set ws-has-fatal-error to true
+039000     end-if.
+039100 1020-exit.
+039200     exit.
+039300
+039400*================================================================
+039500* 1050-open-master-file
+039600*     open the results master for update; on the very first run
+039700*     the indexed file will not exist yet (status 35), so create
+039800*     it and reopen it for update.  any other non-zero status is
+039900*     a real problem (not a missing file) and stops the run
+040000*     rather than risk recreating a master that is already there.
+040100*================================================================
+040200 1050-open-master-file.
+040300     open i-o master-file.
+040400     evaluate ws-master-status
+040500         when "00"
+040600             continue
+040700         when "35"
+040800             open output master-file
+040900             close master-file
+041000             open i-o master-file
+041100         when other
+041200             display "mult: unable to open master file - status "
+041300                 ws-master-status " - run stopped"
+041400             set ws-has-fatal-error to true
+041500     end-evaluate.
+041600 1050-exit.
+041700     exit.
+041800
+041900*================================================================
+042000* 1060-read-control-total
+042100*     read the independently supplied expected total for this
+042200*     batch, if one was provided, for later reconciliation.
+042300*================================================================
+042400 1060-read-control-total.
+042500     open input ctltot-file.
+042600     if ws-ctltot-status = "00"
+042700         read ctltot-file
+042800             at end
+042900                 move "N" to ws-control-total-found
+043000         end-read
+043100         if ws-ctltot-status = "00"
+043200             move ct-expected-total to ws-expected-total
+043300             set ws-have-control-total to true
+043400         end-if
+043500         close ctltot-file
+043600     end-if.
+043700 1060-exit.
+043800     exit.
+043900
+044000*================================================================
+044100* 1100-read-checkpoint
+044200*     look for a checkpoint left behind by a prior run that did
+044300*     not reach normal end-of-job; if found, remember how many
+044400*     transactions were already processed and restore the running
+044500*     grand total accumulated before the restart.
+044600*================================================================
+044700 1100-read-checkpoint.
+044800     open input chkpt-file.
+044900     if ws-checkpoint-status = "00"
+045000         read chkpt-file
+045100             at end
+045200                 move "N" to ws-restart-switch
+045300         end-read
+045400         if ws-checkpoint-status = "00"
+045500             move ck-last-count to ws-skip-count
+045600             move ck-last-count to ws-record-count
+045700             move ck-last-total to ws-grand-total
+045750             move ck-last-page  to ws-page-count
+045800             set ws-is-restart to true
+045900             display "mult: restarting after checkpoint - "
+046000                 ws-skip-count " transactions already processed"
+046100         end-if
+046200         close chkpt-file
+046300     end-if.
+046400 1100-exit.
+046500     exit.
+046600
+046700*================================================================
+046800* 1200-skip-processed-records
+046900*     read and discard transactions already processed on a prior
+047000*     run, so processing resumes with the first unprocessed
+047100*     transaction.
+047200*================================================================
+047300 1200-skip-processed-records.
+047400     move zeros to ws-skip-loop-count.
+047500     perform 1250-skip-one-record thru 1250-exit
+047600         until ws-skip-loop-count >= ws-skip-count
+047700             or ws-end-of-file.
+047800 1200-exit.
+047900     exit.
+048000
+048100*================================================================
+048200* 1250-skip-one-record
+048300*     read a single transaction without processing it, as part
+048400*     of the checkpoint/restart skip-forward.
+048500*================================================================
+048600 1250-skip-one-record.
+048700     read trans-file
+048800         at end
+048900             set ws-end-of-file to true
+049000     end-read.
+049100     if not ws-end-of-file
+049200         add 1 to ws-skip-loop-count
+049300     end-if.
+049400 1250-exit.
+049500     exit.
+049600
+049700*================================================================
+049800* 2000-process-transaction
+049900*     multiply num1 by num2 for the current transaction, write
+050000*     the result record, then read the next transaction.
+050100*================================================================
+050200 2000-process-transaction.
+050300     move tr-trans-id  to rs-trans-id.
+050400     move tr-mode-flag to rs-mode-flag.
+050500     move tr-num1      to rs-num1.
+050600     move tr-num2      to rs-num2.
+050700     set rs-no-error   to true.
+050800     perform 2100-validate-record thru 2100-exit.
+050900     if ws-data-is-valid
+051000         perform 2150-format-report-operands thru 2150-exit
+051100         perform 2200-compute-result thru 2200-exit
+051200     else
+051300         set rs-invalid-data to true
+051400         move zeros to rs-result
+051500         move zeros to ws-rpt-result
+051600         move zeros to ws-rpt-num1
+051700         move zeros to ws-rpt-num2
+051800     end-if.
+051900     write result-record.
+052000     perform 2600-write-log-record thru 2600-exit.
+052100     if ws-line-count >= ws-lines-per-page
+052200         add 1 to ws-page-count
+052300         perform 3000-write-report-header thru 3000-exit
+052400     end-if.
+052500     perform 3100-write-report-detail thru 3100-exit.
+052600     perform 2650-write-master-record thru 2650-exit.
+052700     perform 2660-write-gliface-record thru 2660-exit.
+052800     add ws-rpt-result to ws-grand-total.
+052900     add 1 to ws-record-count.
+053000     divide ws-record-count by ws-checkpoint-interval
+053100         giving ws-checkpoint-divide
+053200         remainder ws-checkpoint-remainder.
+053300     if ws-checkpoint-remainder = zero
+053400         perform 2700-write-checkpoint thru 2700-exit
+053500     end-if.
+053600     read trans-file
+053700         at end
+053800             set ws-end-of-file to true.
+053900 2000-exit.
+054000     exit.
+054100
+054200*================================================================
+054300* 2100-validate-record
+054400*     reject the transaction if tr-num1 or tr-num2 is not
+054500*     numeric; the multiply in 2200 is skipped when invalid.
+054600*================================================================
+054700 2100-validate-record.
+054800     set ws-data-is-valid to true.
+054900     if tr-num1 not numeric
+055000         set ws-data-is-invalid to true
+055100         display "mult: transaction " tr-trans-id
+055200             " rejected - num1 is not numeric"
+055300     end-if.
+055400     if tr-num2 not numeric
+055500         set ws-data-is-invalid to true
+055600         display "mult: transaction " tr-trans-id
+055700             " rejected - num2 is not numeric"
+055800     end-if.
+055900 2100-exit.
+056000     exit.
+056100
+056200*================================================================
+056300* 2150-format-report-operands
+056400*     align num1/num2 on the report's decimal picture regardless
+056500*     of whether this transaction is whole or decimal mode.
+056600*================================================================
+056700 2150-format-report-operands.
+056800     if tr-mode-decimal
+056900         move tr-num1-dec to ws-rpt-num1
+057000         move tr-num2-dec to ws-rpt-num2
+057100     else
+057200         move tr-num1 to ws-rpt-num1
+057300         move tr-num2 to ws-rpt-num2
+057400     end-if.
+057500 2150-exit.
+057600     exit.
+057700
+057800*================================================================
+057900* 2200-compute-result
+058000*     multiply num1 by num2 using the mode appropriate to this
+058100*     transaction, flagging an overflowing product.
+058200*================================================================
+058300 2200-compute-result.
+058400     if tr-mode-decimal
+058500         multiply tr-num1-dec by tr-num2-dec
+058600             giving rs-result-dec
+058700             on size error
+058800                 set rs-size-error to true
+058900                 move zeros to rs-result
+059000                 display "mult: size error - product of "
+059100                     "transaction " tr-trans-id
+059200                     " does not fit in result field"
+059300         end-multiply
+059400         move rs-result-dec to ws-rpt-result
+059500     else
+059600         multiply tr-num1 by tr-num2 giving rs-result
+059700             on size error
+059800                 set rs-size-error to true
+059900                 move zeros to rs-result
+060000                 display "mult: size error - product of "
+060100                     "transaction " tr-trans-id
+060200                     " does not fit in result field"
+060300         end-multiply
+060400         move rs-result to ws-rpt-result
+060500     end-if.
+060600 2200-exit.
+060700     exit.
+060800
+060900*================================================================
+061000* 2600-write-log-record
+061100*     append one audit record for this transaction showing the
+061200*     run timestamp, operator id, mode, num1, num2 and result.
+061300*================================================================
+061400 2600-write-log-record.
+061500     accept ws-run-date from date yyyymmdd.
+061600     accept ws-run-time from time.
+061700     string ws-run-date delimited by size
+061800             "-" delimited by size
+061900             ws-run-time delimited by size
+062000         into lg-timestamp.
+062100     move ws-operator-id to lg-operator-id.
+062200     move rs-trans-id    to lg-trans-id.
+062300     move rs-mode-flag   to lg-mode-flag.
+062400     move ws-rpt-num1    to lg-num1.
+062500     move ws-rpt-num2    to lg-num2.
+062600     move ws-rpt-result  to lg-result.
+062700     evaluate true
+062800         when rs-invalid-data
+062900             move "rejected - num1 or num2 not numeric"
+063000                 to lg-message
+063100         when rs-size-error
+063200             move "size error - product overflowed result"
+063300                 to lg-message
+063400         when other
+063500             move spaces to lg-message
+063600     end-evaluate.
+063700     write log-record.
+063800 2600-exit.
+063900     exit.
+064000
+064100*================================================================
+064200* 2650-write-master-record
+064300*     persist this transaction's num1, num2, result and run date
+064400*     to the indexed master, keyed by transaction id, so multinq
+064500*     can look it back up.
+064600*================================================================
+064700 2650-write-master-record.
+064800     move rs-trans-id  to mr-trans-id.
+064900     move ws-rpt-num1  to mr-num1.
+065000     move ws-rpt-num2  to mr-num2.
+065100     move ws-rpt-result to mr-result.
+065200     move ws-run-date  to mr-run-date.
+065250     move rs-error-flag to mr-error-flag.
+065300     write master-record
+065400         invalid key
+065500             display "mult: master write failed for transaction "
+065600                 rs-trans-id " - status " ws-master-status
+065700     end-write.
+065800 2650-exit.
+065900     exit.
+066000
+066100*================================================================
+066200* 2660-write-gliface-record
+066300*     write this transaction's run date, num1, num2 and result
+066400*     to the fixed-format interface file consumed by the
+066500*     general-ledger feeder job.
+066600*================================================================
+066700 2660-write-gliface-record.
+066800     move ws-run-date   to gl-run-date.
+066900     move rs-trans-id   to gl-trans-id.
+067000     move ws-rpt-num1   to gl-num1.
+067100     move ws-rpt-num2   to gl-num2.
+067200     move ws-rpt-result to gl-result.
+067250     move rs-error-flag to gl-error-flag.
+067300     write gl-record.
+067400 2660-exit.
+067500     exit.
+067600
+067700*================================================================
+067800* 2700-write-checkpoint
+067900*     drop a checkpoint record showing the last transaction
+068000*     successfully processed and the running grand total, so a
+068100*     restart can skip forward and pick the total back up.
+068200*================================================================
+068300 2700-write-checkpoint.
+068400     move rs-trans-id     to ck-last-trans-id.
+068500     move ws-record-count to ck-last-count.
+068600     move ws-grand-total  to ck-last-total.
+068650     move ws-page-count   to ck-last-page.
+068700     open output chkpt-file.
+068800     write checkpoint-record.
+068900     close chkpt-file.
+069000 2700-exit.
+069100     exit.
+069200
+069300*================================================================
+069400* 3000-write-report-header
+069500*     write the report's two heading lines for the current page.
+069600*================================================================
+069700 3000-write-report-header.
+069800     move ws-run-date(1:4) to rh1-run-date(1:4).
+069900     move "-"               to rh1-run-date(5:1).
+070000     move ws-run-date(5:2) to rh1-run-date(6:2).
+070100     move "-"               to rh1-run-date(8:1).
+070200     move ws-run-date(7:2) to rh1-run-date(9:2).
+070300     move ws-page-count to rh1-page-no.
+070400     write rpt-heading-1.
+070500     write rpt-heading-2.
+070600     write rpt-blank-line.
+070700     move zeros to ws-line-count.
+070800 3000-exit.
+070900     exit.
+071000
+071100*================================================================
+071200* 3100-write-report-detail
+071300*     write one detail line for the current transaction and
+071400*     advance the report's line count.
+071500*================================================================
+071600 3100-write-report-detail.
+071700     move rs-trans-id  to rd-trans-id.
+071800     move ws-rpt-num1  to rd-num1-edit.
+071900     move ws-rpt-num2  to rd-num2-edit.
+072000     move ws-rpt-result to rd-result-edit.
+072100     evaluate true
+072200         when rs-invalid-data
+072300             move "REJECTED - NOT NUMERIC" to rd-status
+072400         when rs-size-error
+072500             move "SIZE ERROR - OVERFLOW"  to rd-status
+072600         when other
+072700             move "OK"                     to rd-status
+072800     end-evaluate.
+072900     write rpt-detail-line.
+073000     add 1 to ws-line-count.
+073100 3100-exit.
+073200     exit.
+073300
+073400*================================================================
+073500* 3200-write-report-total
+073600*     write the grand total line for the run before the report
+073700*     file is closed.
+073800*================================================================
+073900 3200-write-report-total.
+074000     move ws-grand-total to rt-grand-total.
+074100     write rpt-blank-line.
+074200     write rpt-total-line.
+074300 3200-exit.
+074400     exit.
+074500
+074600*================================================================
+074700* 9000-terminate
+074800*     write the report total and close the files used by this
+074900*     run.
+075000*================================================================
+075100 9000-terminate.
+075200     perform 3200-write-report-total thru 3200-exit.
+075300     perform 9100-reconcile-control-total thru 9100-exit.
+075400     close trans-file.
+075500     close result-file.
+075600     close log-file.
+075700     close report-file.
+075800     if not ws-has-fatal-error
+075900         close master-file
+076000     end-if.
+076100     close gliface-file.
+076200     if not ws-has-fatal-error
+076300         perform 9050-clear-checkpoint thru 9050-exit
+076400     end-if.
+076500 9000-exit.
+076600     exit.
+076700
+076800*================================================================
+076900* 9050-clear-checkpoint
+077000*     the batch reached normal end-of-job, so remove the
+077100*     checkpoint - the next run should start from record one.
+077200*================================================================
+077300 9050-clear-checkpoint.
+077400     open output chkpt-file.
+077500     close chkpt-file.
+077600 9050-exit.
+077700     exit.
+077800
+077900*================================================================
+078000* 9100-reconcile-control-total
+078100*     compare the accumulated result total against the
+078200*     independently supplied control total, if one was given,
+078300*     and display/log/report whether the batch is in balance.
+078400*================================================================
+078500 9100-reconcile-control-total.
+078600     if not ws-have-control-total
+078700         move "NO CONTROL TOTAL SUPPLIED FOR THIS RUN"
+078800             to rb-balance-message
+078900     else
+079000         subtract ws-expected-total from ws-grand-total
+079100             giving ws-difference
+079200         if ws-difference = zero
+079300             move "CONTROL TOTAL - IN BALANCE"
+079400                 to rb-balance-message
+079500         else
+079600             move ws-difference to ws-diff-edit
+079700             string "OUT OF BALANCE - DIFFERENCE = "
+079800                     delimited by size
+079900                 ws-diff-edit delimited by size
+080000                 into rb-balance-message
+080100         end-if
+080200     end-if.
+080300     display "mult: " rb-balance-message.
+080400     write rpt-balance-line.
+080500     move rb-balance-message to lg-message.
+080600     move space to lg-mode-flag.
+080700     move zeros to lg-trans-id.
+080800     move zeros to lg-num1.
+080900     move zeros to lg-num2.
+081000     move ws-grand-total to lg-result.
+081100     accept ws-run-date from date yyyymmdd.
+081200     accept ws-run-time from time.
+081300     string ws-run-date delimited by size
+081400             "-" delimited by size
+081500             ws-run-time delimited by size
+081600         into lg-timestamp.
+081700     move ws-operator-id to lg-operator-id.
+081800     write log-record.
+081900 9100-exit.
+082000     exit.
